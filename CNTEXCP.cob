@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTEXCP.
+       AUTHOR. DATA-PROCESSING.
+      *****************************************************************
+      * CNTEXCP - CNTPROC NOTIFICATION UTILITY.
+      * RUN BY jcl/CNTPROC.jcl WHENEVER STEP010 ENDS WITH A RETURN CODE
+      * THAT NEEDS A HUMAN TO NOTICE (16 = COUNTER OVERFLOW ABEND, 8 =
+      * CONTROL-TOTAL MISMATCH, 12 = FILE OPEN FAILURE). DISPLAYS EVERY
+      * LINE CNTPROC WROTE TO THE RUN-LOG SO THE REASON FOR THE
+      * NOTIFICATION SHOWS UP DIRECTLY IN THIS STEP'S SYSOUT, ON TOP OF
+      * WHATEVER PAGING/ALERTING THE OPERATIONS SCHEDULER ATTACHES TO A
+      * STEP RUNNING AT ALL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  FD-RUN-LOG-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUNLOG-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-RUNLOG-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-RUNLOG-EOF         VALUE 'Y'.
+
+       01  WS-RUNLOG-LINE            PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-DISPLAY-RUN-LOG UNTIL WS-RUNLOG-EOF
+           PERFORM 9000-END-OF-JOB
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "CNTEXCP - CNTPROC EXCEPTION NOTIFICATION"
+           OPEN INPUT RUN-LOG-FILE
+           IF WS-RUNLOG-STATUS NOT = "00"
+               DISPLAY "CNTEXCP - UNABLE TO OPEN RUNLOG, STATUS: "
+                   WS-RUNLOG-STATUS
+               MOVE 'Y' TO WS-RUNLOG-EOF-FLAG
+           ELSE
+               PERFORM 2100-READ-RUN-LOG-FILE
+           END-IF.
+
+       2000-DISPLAY-RUN-LOG.
+           DISPLAY WS-RUNLOG-LINE
+           PERFORM 2100-READ-RUN-LOG-FILE.
+
+       2100-READ-RUN-LOG-FILE.
+           READ RUN-LOG-FILE INTO WS-RUNLOG-LINE
+               AT END
+                   MOVE 'Y' TO WS-RUNLOG-EOF-FLAG
+           END-READ.
+
+       9000-END-OF-JOB.
+           IF WS-RUNLOG-STATUS = "00"
+               CLOSE RUN-LOG-FILE
+           END-IF.
