@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CPYAREA1 - SHARED RECORD LAYOUT FOR WS-AREA-1.
+      * BREAKS THE FORMERLY FLAT PIC X(100) BLOB INTO ITS NAMED
+      * SUBFIELDS SO ANY PROGRAM THAT COPIES THIS BOOK REFERENCES THE
+      * LAYOUT BY NAME. A LAYOUT CHANGE ONLY HAS TO HAPPEN HERE.
+      *****************************************************************
+       01  WS-AREA-1.
+           05  WS-A1-RECORD-TYPE         PIC X(02).
+               88  WS-A1-TYPE-HEADER     VALUE 'HD'.
+               88  WS-A1-TYPE-DETAIL     VALUE 'DT'.
+               88  WS-A1-TYPE-TRAILER    VALUE 'TR'.
+           05  WS-A1-KEY                 PIC X(10).
+           05  WS-A1-AMOUNT              PIC S9(9)V99 COMP-3.
+           05  WS-A1-FILLER              PIC X(82).
