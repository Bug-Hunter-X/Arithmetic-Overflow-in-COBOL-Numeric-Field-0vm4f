@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CPYCATOT - SHARED RECORD LAYOUT FOR THE CATEGORY-TOTALS FILE.
+      * WRITTEN BY CNTPROC AT END OF RUN AND READ BY RPTSUM SO BOTH
+      * PROGRAMS AGREE ON THE LAYOUT FROM ONE DEFINITION. WS-CAT-
+      * DETAIL-CNT IS PIC 9(14) TO MATCH WS-AREA-2-TOTAL - IT IS FED
+      * FROM THAT FIELD AND MUST NOT TRUNCATE ITS HIGH-ORDER DIGITS.
+      * WS-CAT-OVERFLOW-CNT CARRIES THIS RUN'S OWN EXCEPTION-FILE WRITE
+      * COUNT SO RPTSUM CAN REPORT IT WITHOUT RE-SCANNING EXCFILE, WHICH
+      * ACCUMULATES EXCEPTIONS ACROSS EVERY PAST RUN, NOT JUST THIS ONE.
+      *****************************************************************
+       01  WS-CATEGORY-TOTALS-RECORD.
+           05  WS-CAT-HEADER-CNT         PIC 9(9).
+           05  WS-CAT-DETAIL-CNT         PIC 9(14).
+           05  WS-CAT-TRAILER-CNT        PIC 9(9).
+           05  WS-CAT-REJECT-CNT         PIC 9(9).
+           05  WS-CAT-EXPECTED-CNT       PIC 9(9).
+           05  WS-CAT-OVERFLOW-CNT       PIC 9(9).
+           05  FILLER                    PIC X(21).
