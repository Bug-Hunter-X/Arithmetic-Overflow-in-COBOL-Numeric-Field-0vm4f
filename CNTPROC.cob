@@ -0,0 +1,549 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTPROC.
+       AUTHOR. DATA-PROCESSING.
+      *****************************************************************
+      * CNTPROC - MAIN TRANSACTION COUNTING PROGRAM.
+      * READS THE TRANSACTION FILE, TALLIES RECORD COUNT IN WS-AREA-2,
+      * AND LOGS A RUN-LOG ENTRY DESCRIBING HOW THE JOB ENDED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
+
+           SELECT RUN-LOG-FILE ASSIGN TO RUNLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+
+           SELECT CHECKPOINT-IN-FILE ASSIGN TO CKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTIN-STATUS.
+
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO CKPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTOUT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCFILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJFILE-STATUS.
+
+           SELECT CATEGORY-TOTALS-FILE ASSIGN TO CATTOTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CATTOTS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F.
+       01  FD-INPUT-RECORD           PIC X(100).
+
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  FD-RUN-LOG-RECORD         PIC X(80).
+
+       FD  CHECKPOINT-IN-FILE
+           RECORDING MODE IS F.
+       01  FD-CKPT-IN-RECORD         PIC X(80).
+
+       FD  CHECKPOINT-OUT-FILE
+           RECORDING MODE IS F.
+       01  FD-CKPT-OUT-RECORD        PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  FD-EXCEPTION-RECORD       PIC X(140).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  FD-AUDIT-LOG-RECORD       PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  FD-REJECT-RECORD          PIC X(160).
+
+       FD  CATEGORY-TOTALS-FILE
+           RECORDING MODE IS F.
+       01  FD-CATEGORY-TOTALS-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY CPYAREA1.
+
+       01  WS-AREA-2                 PIC 9(5) VALUE 0.
+       01  WS-AREA-2-HI              PIC 9(9) VALUE 0.
+       01  WS-AREA-2-FLAG            PIC 9 VALUE 0.
+       01  WS-AREA-2-TOTAL           PIC 9(14) VALUE 0.
+
+       01  WS-FILE-STATUSES.
+           05  WS-INFILE-STATUS      PIC XX VALUE SPACES.
+           05  WS-RUNLOG-STATUS      PIC XX VALUE SPACES.
+           05  WS-CKPTIN-STATUS      PIC XX VALUE SPACES.
+           05  WS-CKPTOUT-STATUS     PIC XX VALUE SPACES.
+           05  WS-EXCFILE-STATUS     PIC XX VALUE SPACES.
+           05  WS-AUDITLOG-STATUS    PIC XX VALUE SPACES.
+           05  WS-REJFILE-STATUS     PIC XX VALUE SPACES.
+           05  WS-CATTOTS-STATUS     PIC XX VALUE SPACES.
+
+       01  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-CKPTIN-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-CKPTIN-EOF         VALUE 'Y'.
+       01  WS-CKPT-FOUND-FLAG        PIC X VALUE 'N'.
+           88  WS-CKPT-FOUND         VALUE 'Y'.
+
+       01  WS-RUN-LOG-LINE           PIC X(80).
+
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(5) VALUE 1000.
+       01  WS-AUDIT-INTERVAL         PIC 9(5) VALUE 100.
+       01  WS-RECORDS-READ-COUNT     PIC 9(9) VALUE 0.
+       01  WS-AUDIT-TIMESTAMP        PIC X(21).
+
+       01  WS-AUDIT-LOG-LINE.
+           05  WS-AUD-COUNT          PIC Z(13)9.
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-TIMESTAMP      PIC X(21).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-AUD-KEY            PIC X(10).
+           05  FILLER                PIC X(33) VALUE SPACES.
+
+      *****************************************************************
+      * WS-CHECKPOINT-RECORD - IN ADDITION TO THE HI/LO ROLLOVER PAIR
+      * AND RECORDS-READ POSITION, THIS CARRIES THE HEADER/TRAILER/
+      * REJECT/OVERFLOW COUNTERS, THE TRAILER-SEEN FLAG, AND THE
+      * EXPECTED-COUNT CAPTURED FROM THE TRAILER AS OF THE CHECKPOINT.
+      * WS-CKPT-OVERFLOW-CNT MATTERS JUST AS MUCH AS THE OTHERS - WITHOUT
+      * IT, A RESTARTED RUN'S "OVERFLOW/EXCEPTION RECORDS" FIGURE WOULD
+      * ONLY COUNT ROLLOVERS THAT HAPPENED AFTER THE RESTART, SILENTLY
+      * DROPPING EVERYTHING FROM BEFORE IT. 1100-CHECK-FOR-
+      * RESTART RESTORES ALL OF THESE, NOT JUST HI/LO, SO THAT THE
+      * RECORDS 1150-SKIP-TO-CHECKPOINT RE-READS (WITHOUT RUNNING THEM
+      * BACK THROUGH 1400-VALIDATE-RECORD OR 2000-PROCESS-FILE) DO NOT
+      * NEED TO BE - THEIR EFFECT ON EVERY ONE OF THESE COUNTERS WAS
+      * ALREADY TALLIED AND CHECKPOINTED BEFORE THE PRIOR RUN DIED.
+      *****************************************************************
+       01  WS-CHECKPOINT-RECORD.
+           05  WS-CKPT-HI            PIC 9(9).
+           05  WS-CKPT-LO            PIC 9(5).
+           05  WS-CKPT-RECORDS-READ  PIC 9(9).
+           05  WS-CKPT-HEADER-CNT    PIC 9(9).
+           05  WS-CKPT-TRAILER-CNT   PIC 9(9).
+           05  WS-CKPT-REJECT-CNT    PIC 9(9).
+           05  WS-CKPT-EXPECTED-CNT  PIC 9(9).
+           05  WS-CKPT-OVERFLOW-CNT  PIC 9(9).
+           05  WS-CKPT-TRAILER-SEEN  PIC X.
+           05  FILLER                PIC X(11).
+
+       01  WS-EXCEPTION-RECORD.
+           05  WS-EXC-AREA-1         PIC X(100).
+           05  WS-EXC-ATTEMPTED-CNT  PIC 9(9).
+           05  WS-EXC-TIMESTAMP      PIC X(21).
+           05  FILLER                PIC X(10).
+
+       01  WS-VALID-RECORD-FLAG      PIC X VALUE 'Y'.
+           88  WS-VALID-RECORD       VALUE 'Y'.
+
+       01  WS-REJECT-REASON          PIC X(30) VALUE SPACES.
+
+       01  WS-REJECT-RECORD.
+           05  WS-REJ-AREA-1         PIC X(100).
+           05  WS-REJ-REASON         PIC X(30).
+           05  WS-REJ-READ-CNT       PIC 9(9).
+           05  WS-REJ-TIMESTAMP      PIC X(21).
+
+       01  WS-REJECT-COUNT           PIC 9(9) VALUE 0.
+       01  WS-HEADER-COUNT           PIC 9(9) VALUE 0.
+       01  WS-TRAILER-COUNT          PIC 9(9) VALUE 0.
+       01  WS-OVERFLOW-COUNT         PIC 9(9) VALUE 0.
+
+       01  WS-TRAILER-SEEN-FLAG      PIC X VALUE 'N'.
+           88  WS-TRAILER-SEEN       VALUE 'Y'.
+       01  WS-EXPECTED-COUNT         PIC 9(9) VALUE 0.
+       01  WS-RECONCILE-MSG          PIC X(80).
+
+           COPY CPYCATOT.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE UNTIL WS-END-OF-FILE
+           PERFORM 9000-END-OF-JOB
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT RUN-LOG-FILE
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT AUDIT-LOG-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT CATEGORY-TOTALS-FILE
+           PERFORM 1050-CHECK-FILE-OPENS
+           PERFORM 1100-CHECK-FOR-RESTART
+           PERFORM 2100-READ-INPUT-FILE.
+
+      *****************************************************************
+      * 1050-CHECK-FILE-OPENS - IF ANY OF THE FILES JUST OPENED IN
+      * 1000-INITIALIZE FAILED TO OPEN (E.G. INPUT-FILE'S DATASET NOT
+      * FOUND), THE PROGRAM MUST NOT FALL THROUGH INTO READS AGAINST AN
+      * UNOPENED FILE. ROUTES TO 9800-ABEND-FILE-OPEN-ERROR SO THE
+      * FAILURE IS VISIBLE TO OPERATIONS THE SAME WAY THE COUNTER-
+      * OVERFLOW ABEND IS.
+      *****************************************************************
+       1050-CHECK-FILE-OPENS.
+           IF WS-INFILE-STATUS NOT = "00"
+               OR WS-RUNLOG-STATUS NOT = "00"
+               OR WS-CKPTOUT-STATUS NOT = "00"
+               OR WS-EXCFILE-STATUS NOT = "00"
+               OR WS-AUDITLOG-STATUS NOT = "00"
+               OR WS-REJFILE-STATUS NOT = "00"
+               OR WS-CATTOTS-STATUS NOT = "00"
+               PERFORM 9800-ABEND-FILE-OPEN-ERROR
+           END-IF.
+
+      *****************************************************************
+      * 1100-CHECK-FOR-RESTART - LOOKS FOR CHECKPOINTS LEFT BY A PRIOR
+      * RUN. THE CHECKPOINT DATASET ACCUMULATES ONE RECORD PER INTERVAL
+      * ACROSS THE WHOLE RUN, SO THE LAST RECORD ON THE FILE IS THE MOST
+      * RECENT CHECKPOINT - THIS READS TO END OF FILE RATHER THAN
+      * STOPPING AT THE FIRST RECORD, THEN RESTORES THE HIGH/LOW
+      * COUNTERS PLUS THE HEADER/TRAILER/REJECT/EXPECTED-COUNT COUNTERS
+      * FROM THAT LAST RECORD AND REPOSITIONS THE INPUT FILE BY
+      * RE-READING AND DISCARDING UP TO IT, SO THE OPERATOR RESUMES AS
+      * CLOSE TO WHERE THE PRIOR RUN DIED AS THE CHECKPOINT INTERVAL
+      * ALLOWS, INSTEAD OF REPROCESSING THE FULL BATCH WINDOW. THE
+      * SKIPPED RECORDS THEMSELVES DO NOT NEED TO BE RUN BACK THROUGH
+      * 1400-VALIDATE-RECORD OR 2000-PROCESS-FILE - THEIR EFFECT ON
+      * EVERY ONE OF THESE COUNTERS IS ALREADY CAPTURED IN THE CHECKPOINT
+      * RECORD BEING RESTORED.
+      *****************************************************************
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-IN-FILE
+           IF WS-CKPTIN-STATUS = "00"
+               PERFORM UNTIL WS-CKPTIN-EOF
+                   READ CHECKPOINT-IN-FILE INTO WS-CHECKPOINT-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-CKPTIN-EOF-FLAG
+                       NOT AT END
+                           MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+                   END-READ
+               END-PERFORM
+               IF WS-CKPT-FOUND
+                   MOVE WS-CKPT-HI TO WS-AREA-2-HI
+                   MOVE WS-CKPT-LO TO WS-AREA-2
+                   MOVE WS-CKPT-HEADER-CNT TO WS-HEADER-COUNT
+                   MOVE WS-CKPT-TRAILER-CNT TO WS-TRAILER-COUNT
+                   MOVE WS-CKPT-REJECT-CNT TO WS-REJECT-COUNT
+                   MOVE WS-CKPT-EXPECTED-CNT TO WS-EXPECTED-COUNT
+                   MOVE WS-CKPT-OVERFLOW-CNT TO WS-OVERFLOW-COUNT
+                   MOVE WS-CKPT-TRAILER-SEEN TO WS-TRAILER-SEEN-FLAG
+                   DISPLAY "CNTPROC RESTART - RESUMING AFTER RECORD "
+                       WS-CKPT-RECORDS-READ
+                   PERFORM 1150-SKIP-TO-CHECKPOINT
+               END-IF
+               CLOSE CHECKPOINT-IN-FILE
+           END-IF.
+
+       1150-SKIP-TO-CHECKPOINT.
+           PERFORM WS-CKPT-RECORDS-READ TIMES
+               READ INPUT-FILE INTO WS-AREA-1
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+               ADD 1 TO WS-RECORDS-READ-COUNT
+           END-PERFORM.
+
+       2000-PROCESS-FILE.
+           PERFORM 1400-VALIDATE-RECORD
+
+           EVALUATE TRUE
+               WHEN NOT WS-VALID-RECORD
+                   PERFORM 1450-WRITE-REJECT-RECORD
+               WHEN WS-A1-TYPE-HEADER
+                   ADD 1 TO WS-HEADER-COUNT
+               WHEN WS-A1-TYPE-TRAILER
+                   ADD 1 TO WS-TRAILER-COUNT
+                   PERFORM 1500-CAPTURE-EXPECTED-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-AREA-2
+                       ON SIZE ERROR
+                           PERFORM HANDLE-OVERFLOW
+                   END-ADD
+                   IF WS-AREA-2-FLAG = 1
+                       PERFORM 9500-END-OF-JOB-OVERFLOW
+                   END-IF
+           END-EVALUATE
+
+      *    CHECKPOINT/AUDIT DUE-CHECKS ARE KEYED OFF WS-RECORDS-READ-
+      *    COUNT (EVERY RECORD READ, NOT JUST VALID DETAILS), SO THEY
+      *    MUST RUN FOR EVERY RECORD REGARDLESS OF CATEGORY - OTHERWISE
+      *    A DUE INTERVAL THAT LANDS ON A HEADER/TRAILER/REJECTED RECORD
+      *    IS SIMPLY LOST.
+           PERFORM 1200-WRITE-CHECKPOINT-IF-DUE
+           PERFORM 1250-WRITE-AUDIT-LOG-IF-DUE
+           PERFORM 2100-READ-INPUT-FILE.
+
+      *****************************************************************
+      * 1400-VALIDATE-RECORD - CHECKS WS-AREA-1 BEFORE IT COUNTS TOWARD
+      * WS-AREA-2. THE RECORD TYPE MUST BE ONE OF THE KNOWN 88-LEVEL
+      * VALUES, AND A DETAIL RECORD'S KEY MUST BE PRESENT WITH A VALID
+      * NUMERIC AMOUNT. HEADER RECORDS CARRY NO KEY/AMOUNT OF THEIR OWN
+      * SO ONLY THE RECORD TYPE IS CHECKED FOR THEM. A TRAILER RECORD'S
+      * AMOUNT FEEDS DIRECTLY INTO 1500-CAPTURE-EXPECTED-COUNT'S COMPUTE,
+      * SO IT IS CHECKED NUMERIC HERE THE SAME WAY A DETAIL AMOUNT IS -
+      * A MALFORMED TRAILER MUST BE REJECTED, NOT COMPUTED FROM.
+      *****************************************************************
+       1400-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           EVALUATE TRUE
+               WHEN WS-A1-TYPE-HEADER
+                   CONTINUE
+               WHEN WS-A1-TYPE-TRAILER
+                   IF WS-A1-AMOUNT NOT NUMERIC
+                       MOVE 'N' TO WS-VALID-RECORD-FLAG
+                       MOVE "NON-NUMERIC TRAILER AMOUNT" TO
+                           WS-REJECT-REASON
+                   END-IF
+               WHEN WS-A1-TYPE-DETAIL
+                   IF WS-A1-KEY = SPACES
+                       MOVE 'N' TO WS-VALID-RECORD-FLAG
+                       MOVE "MISSING KEY" TO WS-REJECT-REASON
+                   ELSE
+                       IF WS-A1-AMOUNT NOT NUMERIC
+                           MOVE 'N' TO WS-VALID-RECORD-FLAG
+                           MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-RECORD-FLAG
+                   MOVE "UNKNOWN RECORD TYPE" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+      *****************************************************************
+      * 1450-WRITE-REJECT-RECORD - A RECORD THAT FAILED 1400-VALIDATE-
+      * RECORD DOES NOT INCREMENT WS-AREA-2. IT IS LOGGED HERE WITH THE
+      * REASON SO THE FINAL COUNT REFLECTS VALID RECORDS PROCESSED, NOT
+      * JUST RECORDS READ.
+      *****************************************************************
+       1450-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-AREA-1 TO WS-REJ-AREA-1
+           MOVE WS-REJECT-REASON TO WS-REJ-REASON
+           MOVE WS-RECORDS-READ-COUNT TO WS-REJ-READ-CNT
+           MOVE FUNCTION CURRENT-DATE TO WS-REJ-TIMESTAMP
+           WRITE FD-REJECT-RECORD FROM WS-REJECT-RECORD.
+
+      *****************************************************************
+      * 1500-CAPTURE-EXPECTED-COUNT - THE TRAILER RECORD'S AMOUNT FIELD
+      * CARRIES THE EXPECTED DETAIL-RECORD COUNT FOR THIS FILE, USED BY
+      * 9600-RECONCILE-CONTROL-TOTAL AT END-OF-FILE TO CROSS-CHECK
+      * AGAINST THE ACTUAL WS-AREA-2 TOTAL.
+      *****************************************************************
+       1500-CAPTURE-EXPECTED-COUNT.
+           MOVE 'Y' TO WS-TRAILER-SEEN-FLAG
+           COMPUTE WS-EXPECTED-COUNT = WS-A1-AMOUNT.
+
+       1200-WRITE-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ-COUNT WS-CHECKPOINT-INTERVAL)
+                   = 0
+               MOVE WS-AREA-2-HI TO WS-CKPT-HI
+               MOVE WS-AREA-2 TO WS-CKPT-LO
+               MOVE WS-RECORDS-READ-COUNT TO WS-CKPT-RECORDS-READ
+               MOVE WS-HEADER-COUNT TO WS-CKPT-HEADER-CNT
+               MOVE WS-TRAILER-COUNT TO WS-CKPT-TRAILER-CNT
+               MOVE WS-REJECT-COUNT TO WS-CKPT-REJECT-CNT
+               MOVE WS-EXPECTED-COUNT TO WS-CKPT-EXPECTED-CNT
+               MOVE WS-OVERFLOW-COUNT TO WS-CKPT-OVERFLOW-CNT
+               MOVE WS-TRAILER-SEEN-FLAG TO WS-CKPT-TRAILER-SEEN
+               WRITE FD-CKPT-OUT-RECORD FROM WS-CHECKPOINT-RECORD
+           END-IF.
+
+      *****************************************************************
+      * 1250-WRITE-AUDIT-LOG-IF-DUE - EVERY WS-AUDIT-INTERVAL RECORDS,
+      * LOGS THE RUNNING COUNT, A TIMESTAMP, AND THE CURRENT WS-AREA-1
+      * KEY SO A DOWNSTREAM DISCREPANCY CAN BE TRACED BACK TO WHERE IN
+      * THE RUN THE NUMBERS DIVERGED, NOT JUST THE END-OF-JOB TOTAL.
+      *****************************************************************
+       1250-WRITE-AUDIT-LOG-IF-DUE.
+           IF FUNCTION MOD(WS-RECORDS-READ-COUNT WS-AUDIT-INTERVAL) = 0
+               PERFORM 8000-COMPUTE-TOTAL-COUNT
+               MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+               MOVE WS-AREA-2-TOTAL TO WS-AUD-COUNT
+               MOVE WS-AUDIT-TIMESTAMP TO WS-AUD-TIMESTAMP
+               MOVE WS-A1-KEY TO WS-AUD-KEY
+               WRITE FD-AUDIT-LOG-RECORD FROM WS-AUDIT-LOG-LINE
+           END-IF.
+
+       8000-COMPUTE-TOTAL-COUNT.
+      *    COMBINES THE HIGH-ORDER ROLLOVER COUNTER WITH THE CURRENT
+      *    LOW-ORDER WS-AREA-2 VALUE INTO THE FINAL REPORTED TOTAL.
+           COMPUTE WS-AREA-2-TOTAL =
+               (WS-AREA-2-HI * 100000) + WS-AREA-2.
+
+       2100-READ-INPUT-FILE.
+           READ INPUT-FILE INTO WS-AREA-1
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ-COUNT
+           END-READ.
+
+      *****************************************************************
+      * HANDLE-OVERFLOW - FIRED BY THE ON SIZE ERROR CLAUSE WHEN
+      * WS-AREA-2 (PIC 9(5)) WOULD EXCEED 99999. ROLLS THE EXCESS INTO
+      * WS-AREA-2-HI AND RESETS WS-AREA-2 TO ZERO SO COUNTING CAN
+      * CONTINUE INTO THE MILLIONS INSTEAD OF TREATING THIS AS FATAL -
+      * THE RECORD THAT TRIGGERED THIS ROLLOVER WAS NOT COUNTED BY THE
+      * FAILED ADD, SO THE ROLLED-OVER WS-AREA-2-HI/WS-AREA-2 PAIR
+      * ALREADY ACCOUNTS FOR IT WITHOUT AN EXTRA ADD HERE. EVERY
+      * ROLLOVER IS CAPTURED TO THE EXCEPTION FILE SO OPERATIONS CAN SEE
+      * WHERE IN THE INPUT EACH ROLLOVER HAPPENED; ONLY A ROLLOVER OF
+      * WS-AREA-2-HI ITSELF (PRACTICALLY UNREACHABLE) IS TREATED AS THE
+      * FATAL CONDITION THAT ROUTES TO GRACEFUL END-OF-JOB.
+      *
+      * THIS MUST STAY A PLAIN PARAGRAPH, NOT A SECTION - A SECTION
+      * HEADER HERE WOULD PULL EVERY PARAGRAPH WRITTEN AFTER IT INTO
+      * THIS SECTION'S SCOPE, SO "PERFORM HANDLE-OVERFLOW" (WITHOUT A
+      * THRU RANGE) WOULD FALL THROUGH ALL OF THEM ON EVERY ROUTINE
+      * ROLLOVER, INCLUDING THE STOP RUN INSIDE
+      * 9500-END-OF-JOB-OVERFLOW.
+      *****************************************************************
+       HANDLE-OVERFLOW.
+           PERFORM 1300-WRITE-EXCEPTION-RECORD
+           ADD 1 TO WS-AREA-2-HI
+               ON SIZE ERROR
+                   MOVE 1 TO WS-AREA-2-FLAG
+           END-ADD
+           MOVE 0 TO WS-AREA-2.
+
+      *****************************************************************
+      * 1300-WRITE-EXCEPTION-RECORD - CAPTURES THE INPUT RECORD THAT
+      * WAS BEING PROCESSED WHEN WS-AREA-2 ROLLED OVER, ALONG WITH THE
+      * ATTEMPTED COUNT AND A TIMESTAMP, SO OPERATIONS CAN SEE WHERE IN
+      * THE RUN EACH ROLLOVER LANDED (AND, ON THE RARE FATAL
+      * WS-AREA-2-HI ROLLOVER, RECONCILE BY HAND AFTER THE JOB HALTS).
+      *****************************************************************
+       1300-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           MOVE WS-AREA-1 TO WS-EXC-AREA-1
+           MOVE WS-RECORDS-READ-COUNT TO WS-EXC-ATTEMPTED-CNT
+           MOVE FUNCTION CURRENT-DATE TO WS-EXC-TIMESTAMP
+           WRITE FD-EXCEPTION-RECORD FROM WS-EXCEPTION-RECORD.
+
+       9000-END-OF-JOB.
+           PERFORM 8000-COMPUTE-TOTAL-COUNT
+           STRING "CNTPROC NORMAL EOJ - RECORDS COUNTED: "
+                   WS-AREA-2-TOTAL DELIMITED BY SIZE
+                   INTO WS-RUN-LOG-LINE
+           WRITE FD-RUN-LOG-RECORD FROM WS-RUN-LOG-LINE
+           PERFORM 9600-RECONCILE-CONTROL-TOTAL
+           PERFORM 9700-WRITE-CATEGORY-TOTALS
+           PERFORM 9900-CLOSE-ALL-FILES.
+
+      *****************************************************************
+      * 9600-RECONCILE-CONTROL-TOTAL - CROSS-CHECKS THE FINAL WS-AREA-2
+      * TOTAL AGAINST THE EXPECTED COUNT CARRIED ON THE TRAILER RECORD.
+      * A MISMATCH MEANS THE INPUT FILE WAS LIKELY TRUNCATED OR
+      * DUPLICATED, SO IT IS WRITTEN TO THE RUN-LOG AND FLAGGED WITH A
+      * NON-ZERO RETURN CODE RATHER THAN ONLY SHOWING UP DAYS LATER IN
+      * A DOWNSTREAM REPORT. WHEN NO TRAILER WAS PRESENT THERE IS
+      * NOTHING TO RECONCILE AGAINST, SO THE CHECK IS SKIPPED.
+      *****************************************************************
+       9600-RECONCILE-CONTROL-TOTAL.
+           IF WS-TRAILER-SEEN
+               IF WS-EXPECTED-COUNT = WS-AREA-2-TOTAL
+                   MOVE "CNTPROC CONTROL TOTAL MATCH" TO
+                       WS-RECONCILE-MSG
+               ELSE
+                   STRING "CNTPROC CONTROL TOTAL MISMATCH - EXPECTED "
+                           WS-EXPECTED-COUNT " ACTUAL "
+                           WS-AREA-2-TOTAL DELIMITED BY SIZE
+                           INTO WS-RECONCILE-MSG
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               WRITE FD-RUN-LOG-RECORD FROM WS-RECONCILE-MSG
+           END-IF.
+
+      *****************************************************************
+      * 9700-WRITE-CATEGORY-TOTALS - WRITES THE PER-CATEGORY SUBTOTALS
+      * (HEADER/DETAIL/TRAILER/REJECT COUNTS, THE EXPECTED COUNT FROM
+      * THE TRAILER, AND THIS RUN'S OWN OVERFLOW/EXCEPTION COUNT) TO A
+      * SEQUENTIAL FILE SO THE RPTSUM SUMMARY REPORT PROGRAM CAN PICK
+      * THEM UP WITHOUT RECOUNTING THE INPUT - OR, FOR THE OVERFLOW
+      * COUNT, WITHOUT RE-SCANNING EXCFILE, WHICH ACCUMULATES EXCEPTION
+      * RECORDS ACROSS EVERY PAST RUN, NOT JUST THIS ONE.
+      *****************************************************************
+       9700-WRITE-CATEGORY-TOTALS.
+           MOVE WS-HEADER-COUNT TO WS-CAT-HEADER-CNT
+           MOVE WS-AREA-2-TOTAL TO WS-CAT-DETAIL-CNT
+           MOVE WS-TRAILER-COUNT TO WS-CAT-TRAILER-CNT
+           MOVE WS-REJECT-COUNT TO WS-CAT-REJECT-CNT
+           MOVE WS-EXPECTED-COUNT TO WS-CAT-EXPECTED-CNT
+           MOVE WS-OVERFLOW-COUNT TO WS-CAT-OVERFLOW-CNT
+           WRITE FD-CATEGORY-TOTALS-RECORD
+               FROM WS-CATEGORY-TOTALS-RECORD.
+
+      *****************************************************************
+      * 9500-END-OF-JOB-OVERFLOW - REACHED WHEN HANDLE-OVERFLOW HAS SET
+      * WS-AREA-2-FLAG. RUNS THE SAME RECONCILE/CATEGORY-TOTALS
+      * FINALIZATION AS THE NORMAL PATH (SO RPTSUM STILL HAS SOMETHING
+      * TO REPORT ON AN OVERFLOW ABEND INSTEAD OF AN EMPTY CATEGORY-
+      * TOTALS FILE), WRITES THE REASON TO THE RUN-LOG SO OPERATIONS CAN
+      * SEE WHY THE JOB DIED FROM THE JOB LOG ALONE, SETS A DISTINCT
+      * RETURN CODE FOR THE SCHEDULER (OVERRIDING ANY RC THE
+      * RECONCILIATION SET, SINCE THE OVERFLOW IS THE PRIMARY ABEND
+      * REASON), AND ENDS THE RUN CLEANLY INSTEAD OF A BARE STOP RUN.
+      *****************************************************************
+       9500-END-OF-JOB-OVERFLOW.
+           PERFORM 8000-COMPUTE-TOTAL-COUNT
+           DISPLAY "Error: WS-AREA-2 exceeded maximum value."
+           MOVE "CNTPROC ABEND - WS-AREA-2 COUNTER OVERFLOW"
+               TO WS-RUN-LOG-LINE
+           WRITE FD-RUN-LOG-RECORD FROM WS-RUN-LOG-LINE
+           PERFORM 9600-RECONCILE-CONTROL-TOTAL
+           PERFORM 9700-WRITE-CATEGORY-TOTALS
+           PERFORM 9900-CLOSE-ALL-FILES
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * 9800-ABEND-FILE-OPEN-ERROR - ONE OR MORE FILES FAILED TO OPEN IN
+      * 1000-INITIALIZE. SOME OF THE FILES A NORMAL EOJ WOULD WRITE TO
+      * MAY NOT BE OPEN, SO THIS ONLY DISPLAYS AND, IF THE RUN-LOG
+      * ITSELF OPENED SUCCESSFULLY, ALSO WRITES THE REASON THERE BEFORE
+      * SETTING A DISTINCT RETURN CODE AND STOPPING.
+      *****************************************************************
+       9800-ABEND-FILE-OPEN-ERROR.
+           DISPLAY "CNTPROC ABEND - FILE OPEN FAILURE, STATUSES: "
+               WS-FILE-STATUSES
+           IF WS-RUNLOG-STATUS = "00"
+               MOVE "CNTPROC ABEND - FILE OPEN FAILURE ON STARTUP"
+                   TO WS-RUN-LOG-LINE
+               WRITE FD-RUN-LOG-RECORD FROM WS-RUN-LOG-LINE
+           END-IF
+           MOVE 12 TO RETURN-CODE
+           STOP RUN.
+
+      *****************************************************************
+      * 9900-CLOSE-ALL-FILES - SHARED BY THE NORMAL AND OVERFLOW-ABEND
+      * END-OF-JOB PATHS SO THE CLOSE LIST ONLY HAS TO BE MAINTAINED IN
+      * ONE PLACE.
+      *****************************************************************
+       9900-CLOSE-ALL-FILES.
+           CLOSE INPUT-FILE
+           CLOSE RUN-LOG-FILE
+           CLOSE CHECKPOINT-OUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE REJECT-FILE
+           CLOSE CATEGORY-TOTALS-FILE.
