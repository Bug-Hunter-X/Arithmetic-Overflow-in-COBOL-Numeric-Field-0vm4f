@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSUM.
+       AUTHOR. DATA-PROCESSING.
+      *****************************************************************
+      * RPTSUM - END-OF-RUN SUMMARY REPORT PROGRAM.
+      * READS THE CATEGORY-TOTALS FILE WRITTEN BY CNTPROC AND PRODUCES A
+      * FORMATTED SUMMARY SUITABLE FOR PRINTING AND SIGN-OFF AT END OF
+      * BATCH. THE OVERFLOW/EXCEPTION COUNT IS ALSO READ FROM THERE
+      * (WS-CAT-OVERFLOW-CNT) RATHER THAN BY SCANNING THE EXCEPTION FILE
+      * DIRECTLY, SINCE THAT FILE ACCUMULATES EXCEPTION RECORDS ACROSS
+      * EVERY PAST RUN AND WOULD OVERSTATE THE CURRENT RUN'S COUNT.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORY-TOTALS-FILE ASSIGN TO CATTOTS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CATTOTS-STATUS.
+
+           SELECT REPORT-OUT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATEGORY-TOTALS-FILE
+           RECORDING MODE IS F.
+       01  FD-CATEGORY-TOTALS-RECORD PIC X(80).
+
+       FD  REPORT-OUT-FILE
+           RECORDING MODE IS F.
+       01  FD-REPORT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CATTOTS-STATUS         PIC XX VALUE SPACES.
+       01  WS-RPTOUT-STATUS          PIC XX VALUE SPACES.
+
+       01  WS-CATTOTS-EOF-FLAG       PIC X VALUE 'N'.
+           88  WS-CATTOTS-EOF        VALUE 'Y'.
+       01  WS-CATTOTS-FOUND-FLAG     PIC X VALUE 'N'.
+           88  WS-CATTOTS-FOUND      VALUE 'Y'.
+
+           COPY CPYCATOT.
+
+       01  WS-RUN-DATE               PIC X(8).
+       01  WS-CURRENT-DATE-TIME      PIC X(21).
+
+       01  WS-REPORT-LINE            PIC X(132) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-CATEGORY-TOTALS
+           PERFORM 4000-PRINT-SUMMARY-REPORT
+           PERFORM 9000-END-OF-JOB
+           STOP RUN.
+
+       1000-INITIALIZE.
+      *    FUNCTION CURRENT-DATE RETURNS YYYYMMDDHHMMSS... - ONLY THE
+      *    FIRST 8 CHARACTERS ARE THE DATE; POSITIONS 9-10 ARE THE HOUR,
+      *    NOT PART OF THE DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+           OPEN INPUT CATEGORY-TOTALS-FILE
+           OPEN OUTPUT REPORT-OUT-FILE.
+
+      *****************************************************************
+      * 2000-READ-CATEGORY-TOTALS - CNTPROC WRITES ONE CATEGORY-TOTALS
+      * RECORD PER RUN, BUT THE DATASET ITSELF ACCUMULATES ONE RECORD
+      * PER RUN ACROSS EVERY EXECUTION (SAME AS THE CHECKPOINT DATASET),
+      * SO THE LAST RECORD ON THE FILE IS THE ONE FOR THE RUN WE ARE
+      * REPORTING ON - THIS READS TO END OF FILE RATHER THAN STOPPING AT
+      * THE FIRST RECORD, THEN KEEPS WHATEVER WAS READ LAST.
+      *****************************************************************
+       2000-READ-CATEGORY-TOTALS.
+           PERFORM UNTIL WS-CATTOTS-EOF
+               READ CATEGORY-TOTALS-FILE INTO WS-CATEGORY-TOTALS-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CATTOTS-EOF-FLAG
+                   NOT AT END
+                       MOVE 'Y' TO WS-CATTOTS-FOUND-FLAG
+               END-READ
+           END-PERFORM.
+
+       4000-PRINT-SUMMARY-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CNTPROC END-OF-RUN SUMMARY REPORT - RUN DATE: "
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           IF NOT WS-CATTOTS-FOUND
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "NO CATEGORY TOTALS FOUND - CNTPROC DID NOT "
+                       "COMPLETE A RUN" DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+               WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+           ELSE
+               PERFORM 4100-PRINT-CATEGORY-LINES
+           END-IF.
+
+       4100-PRINT-CATEGORY-LINES.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TOTAL DETAIL RECORDS COUNTED: "
+                   WS-CAT-DETAIL-CNT DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "HEADER RECORDS: " WS-CAT-HEADER-CNT DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "TRAILER RECORDS: " WS-CAT-TRAILER-CNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "REJECTED RECORDS: " WS-CAT-REJECT-CNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "EXPECTED COUNT PER TRAILER: " WS-CAT-EXPECTED-CNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           IF WS-CAT-TRAILER-CNT = 0
+               STRING "CONTROL TOTAL: NOT RECONCILED - NO TRAILER SEEN"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               IF WS-CAT-EXPECTED-CNT = WS-CAT-DETAIL-CNT
+                   STRING "CONTROL TOTAL: MATCH" DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+               ELSE
+                   STRING "CONTROL TOTAL: MISMATCH" DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+               END-IF
+           END-IF
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "OVERFLOW/EXCEPTION RECORDS: "
+                   WS-CAT-OVERFLOW-CNT DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           WRITE FD-REPORT-LINE FROM WS-REPORT-LINE.
+
+       9000-END-OF-JOB.
+           CLOSE CATEGORY-TOTALS-FILE
+           CLOSE REPORT-OUT-FILE.
