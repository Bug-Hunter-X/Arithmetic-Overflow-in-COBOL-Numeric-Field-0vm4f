@@ -0,0 +1,135 @@
+//CNTPROC  JOB (ACCTNO),'CNT PROCESSING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* CNTPROC - RUNS THE TRANSACTION COUNTING PROGRAM AS A STEP AND
+//* ROUTES BASED ON THE RETURN CODE IT SETS. RC=0 IS NORMAL EOJ.
+//* RC=16 IS THE GRACEFUL COUNTER-OVERFLOW ABEND SET BY
+//* 9500-END-OF-JOB-OVERFLOW - WHEN THAT HAPPENS, RUN THE CLEANUP
+//* AND NOTIFICATION STEP INSTEAD OF LEAVING THE JOB TO BE NOTICED
+//* MANUALLY ON THE JOB LOG. RC=8 IS THE CONTROL-TOTAL MISMATCH SET
+//* BY 9600-RECONCILE-CONTROL-TOTAL AND GETS ITS OWN NOTIFICATION
+//* STEP BELOW SINCE IT IS A DIFFERENT CONDITION THAN THE OVERFLOW
+//* ABEND. RC=12 IS THE FILE-OPEN FAILURE SET BY 9800-ABEND-FILE-
+//* OPEN-ERROR AND ALSO GETS ITS OWN NOTIFICATION STEP, FOR THE SAME
+//* REASON. ALL THREE NOTIFICATION STEPS RUN CNTEXCP, A SMALL
+//* UTILITY PROGRAM (CNTEXCP.cob, PART OF THIS CHANGESET, NOT A
+//* PRE-EXISTING ONE) THAT DISPLAYS THE RUN-LOG SO THE ABEND REASON
+//* SHOWS UP IN THE NOTIFICATION STEP'S OWN SYSOUT.
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP005 GUARANTEES PROD.CNTPROC.CHECKPOINT EXISTS BEFORE STEP010
+//* OPENS IT WITH DISP=SHR. MOD POSITIONS AT END-OF-FILE ON AN
+//* EXISTING DATASET WITHOUT DISTURBING ITS CONTENT, OR ALLOCATES AN
+//* EMPTY ONE WHEN THIS IS THE FIRST RUN - EITHER WAY STEP010'S
+//* 1100-CHECK-FOR-RESTART SEES A VALID (POSSIBLY EMPTY) DATASET
+//* INSTEAD OF THE JOB ABENDING AT ALLOCATION ON A MISSING ONE.
+//* SPACE IS SIZED FOR A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL
+//* (1000) RECORDS ACROSS MULTI-MILLION-RECORD RUNS, ACCUMULATING
+//* ACROSS MANY RUNS SINCE THIS DATASET IS NEVER PRUNED - OPERATIONS
+//* STILL NEEDS TO ARCHIVE/RESET IT PERIODICALLY, BUT THIS GIVES IT
+//* ROOM FOR A LONG STRETCH OF RUNS BEFORE THAT BECOMES URGENT.
+//*****************************************************************
+//STEP005  EXEC PGM=IEFBR14
+//CKPTIN   DD   DSN=PROD.CNTPROC.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(20,50)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//STEP010  EXEC PGM=CNTPROC
+//STEPLIB  DD   DSN=PROD.CNTPROC.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.CNTPROC.INPUT,DISP=SHR
+//RUNLOG   DD   DSN=PROD.CNTPROC.RUNLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTIN   DD   DSN=PROD.CNTPROC.CHECKPOINT,DISP=SHR
+//CKPTOUT  DD   DSN=PROD.CNTPROC.CHECKPOINT.NEW,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(20,50)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCFILE  DD   DSN=PROD.CNTPROC.EXCEPTION,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(20,50)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=140,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CNTPROC.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(20,50)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD   DSN=PROD.CNTPROC.REJECTS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(20,50)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=160,BLKSIZE=0)
+//CATTOTS  DD   DSN=PROD.CNTPROC.CATTOTALS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP015 PROMOTES THIS RUN'S CHECKPOINT OUTPUT (CKPTOUT, WRITTEN
+//* TO PROD.CNTPROC.CHECKPOINT.NEW) ONTO THE DATASET STEP010'S CKPTIN
+//* READS ON THE *NEXT* RUN (PROD.CNTPROC.CHECKPOINT) - WITHOUT THIS,
+//* CKPTIN AND CKPTOUT NAME TWO PERMANENTLY DIFFERENT DATASETS AND
+//* 1100-CHECK-FOR-RESTART WOULD NEVER SEE A CHECKPOINT FROM A PRIOR
+//* RUN. RUNS REGARDLESS OF STEP010'S RETURN CODE (COND=EVEN) SINCE A
+//* CHECKPOINT IS MOST VALUABLE AFTER AN ABENDED RUN - THAT IS EXACTLY
+//* WHEN THE NEXT RUN NEEDS TO RESTART FROM IT. SYSUT2 IS DISP=OLD SO
+//* THE COPY STARTS FROM THE BEGINNING OF PROD.CNTPROC.CHECKPOINT
+//* RATHER THAN APPENDING ONTO IT.
+//*****************************************************************
+//STEP015  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.CNTPROC.CHECKPOINT.NEW,DISP=SHR
+//SYSUT2   DD   DSN=PROD.CNTPROC.CHECKPOINT,
+//             DISP=(OLD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*****************************************************************
+//* STEP020 ONLY RUNS WHEN STEP010 ENDED WITH RC=16 (COUNTER
+//* OVERFLOW ABEND). COND= HERE MEANS "BYPASS IF THE TEST IS TRUE,"
+//* SO WE BYPASS UNLESS STEP010'S RC IS EXACTLY 16. CNTEXCP ONLY
+//* DISPLAYS RUNLOG, SO NO EXCFILE DD IS NEEDED HERE.
+//*****************************************************************
+//STEP020  EXEC PGM=CNTEXCP,COND=(16,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.CNTPROC.LOADLIB,DISP=SHR
+//RUNLOG   DD   DSN=PROD.CNTPROC.RUNLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP022 ONLY RUNS WHEN STEP010 ENDED WITH RC=8 (CONTROL-TOTAL
+//* MISMATCH FROM 9600-RECONCILE-CONTROL-TOTAL). A SEPARATE STEP FROM
+//* STEP020 BECAUSE JCL COND= RELATIONS ARE ORED TO DECIDE WHETHER TO
+//* BYPASS A STEP, NOT TO WIDEN WHEN IT RUNS - THERE IS NO SINGLE
+//* COND= THAT MEANS "RUN ON 16 OR ON 8" ON ONE EXEC CARD.
+//*****************************************************************
+//STEP022  EXEC PGM=CNTEXCP,COND=(8,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.CNTPROC.LOADLIB,DISP=SHR
+//RUNLOG   DD   DSN=PROD.CNTPROC.RUNLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP024 ONLY RUNS WHEN STEP010 ENDED WITH RC=12 (FILE OPEN
+//* FAILURE FROM 9800-ABEND-FILE-OPEN-ERROR). ANOTHER SEPARATE STEP
+//* FOR THE SAME COND= REASON AS STEP022 ABOVE - RC=12 NEEDS ITS OWN
+//* EXEC CARD, NOT A WIDER RELATION ON AN EXISTING ONE.
+//*****************************************************************
+//STEP024  EXEC PGM=CNTEXCP,COND=(12,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.CNTPROC.LOADLIB,DISP=SHR
+//RUNLOG   DD   DSN=PROD.CNTPROC.RUNLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//* STEP030 RUNS REGARDLESS OF STEP010'S OUTCOME (EVEN=TRUE) SINCE
+//* THE SUMMARY REPORT SHOULD REFLECT WHATEVER GOT COUNTED BEFORE AN
+//* OVERFLOW ABEND, NOT JUST A CLEAN RUN. RPTSUM GETS ITS OVERFLOW/
+//* EXCEPTION COUNT FROM CATTOTS (WS-CAT-OVERFLOW-CNT) RATHER THAN
+//* READING EXCFILE DIRECTLY, SO NO EXCFILE DD IS NEEDED HERE.
+//*****************************************************************
+//STEP030  EXEC PGM=RPTSUM,COND=EVEN
+//STEPLIB  DD   DSN=PROD.CNTPROC.LOADLIB,DISP=SHR
+//CATTOTS  DD   DSN=PROD.CNTPROC.CATTOTALS,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//
